@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COBHW04.
+       AUTHOR.        Mert Musa TEMEL.
+      *This COBOL program maintains the ACCT-REC master file,
+      *applying add/change/delete transactions from MAINT-REC
+      *and logging the before/after values of every transaction.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-REC   ASSIGN TO    ACCTREC
+                             ORGANIZATION INDEXED
+                             ACCESS       RANDOM
+                             RECORD       ACCT-KEY
+                             STATUS       ACCT-ST.
+           SELECT MAINT-REC  ASSIGN TO    MAINTREC
+                             STATUS       MNT-ST.
+           SELECT MAINT-LOG  ASSIGN TO    MAINTLOG
+                             STATUS       LOG-ST.
+       DATA DIVISION.
+       FILE SECTION.
+      *VSAM FILE
+       FD  ACCT-REC.
+       01  ACCT-FIELDS.
+           03 ACCT-KEY.
+              05 ACCT-ID     PIC S9(05) COMP-3.
+              05 ACCT-CUR    PIC S9(03) COMP.
+           03 ACCT-NAME      PIC X(15).
+           03 ACCT-SURNAME   PIC X(15).
+      *    Account balance, carried in the currency named by
+      *    ACCT-CUR.  Added from what was previously unused FILLER.
+           03 ACCT-BALANCE   PIC S9(09)V99 COMP-3.
+           03 FILLER         PIC X(06) VALUE SPACES.
+      *MAINTENANCE TRANSACTION FILE - ONE TRANSACTION PER RECORD.
+       FD  MAINT-REC   RECORDING MODE F.
+       01  MAINT-FIELDS.
+           05 MAINT-TRANCD   PIC X(01).
+              88 MAINT-ADD      VALUE 'A'.
+              88 MAINT-CHANGE   VALUE 'C'.
+              88 MAINT-DELETE   VALUE 'D'.
+           05 MAINT-ID       PIC X(05).
+           05 MAINT-CUR      PIC X(03).
+           05 MAINT-NAME     PIC X(15).
+           05 MAINT-SURNAME  PIC X(15).
+      *TRANSACTION LOG - BEFORE/AFTER VALUES FOR EVERY TRANSACTION.
+       FD  MAINT-LOG   RECORDING MODE F.
+       01  MAINT-LOG-REC.
+           05 LOG-TRANCD        PIC X(01).
+           05 LOG-ID            PIC X(05).
+           05 LOG-CUR           PIC X(03).
+           05 LOG-BEFORE-NAME   PIC X(15).
+           05 LOG-BEFORE-SURN   PIC X(15).
+           05 LOG-AFTER-NAME    PIC X(15).
+           05 LOG-AFTER-SURN    PIC X(15).
+           05 LOG-STATUS        PIC X(10).
+           05 LOG-TIMESTAMP     PIC X(21).
+      *INTERNAL VARIABLES.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 ACCT-ST     PIC 9(02).
+              88 ACCT-SUCCESS VALUE 00
+                                    97.
+           05 MNT-ST      PIC 9(02).
+              88 MNT-EOF      VALUE 10.
+              88 MNT-SUCCESS  VALUE 00
+                                    97.
+           05 LOG-ST      PIC 9(02).
+              88 LOG-SUCCESS  VALUE 00
+                                    97.
+           05 INVALID-KEY PIC X(01).
+              88 INVL-KEY     VALUE 'Y'.
+      *    Switch telling whether MAINT-ID/MAINT-CUR passed
+      *    the numeric edit before FUNCTION NUMVAL is called.
+           05 MAINT-KEY-SW  PIC X(01).
+              88 MAINT-KEY-VALID    VALUE 'Y'.
+              88 MAINT-KEY-INVALID  VALUE 'N'.
+      *    Working copies of the before/after values moved to
+      *    MAINT-LOG-REC by H290-WRITE-LOG.
+           05 WS-LOG-BEFORE-NAME  PIC X(15).
+           05 WS-LOG-BEFORE-SURN  PIC X(15).
+           05 WS-LOG-AFTER-NAME   PIC X(15).
+           05 WS-LOG-AFTER-SURN   PIC X(15).
+           05 WS-LOG-STATUS       PIC X(10).
+      *    ACCT-ID/ACCT-CUR held across the INITIALIZE ACCT-FIELDS
+      *    in H210-ADD-ACCOUNT, which would otherwise wipe the key
+      *    COMPUTEd for this transaction back in H200-PROCESS.
+           05 WS-ADD-ID           PIC S9(05) COMP-3.
+           05 WS-ADD-CUR          PIC S9(03) COMP.
+       PROCEDURE DIVISION.
+      *MAIN LOOP
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-PROCESS UNTIL MNT-EOF.
+           PERFORM H999-PROGRAM-EXIT.
+      *OPEN FILES AND CHECK STATUS
+       H100-OPEN-FILES.
+           OPEN I-O ACCT-REC.
+           IF (ACCT-ST NOT = 0) AND (ACCT-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN1 FILE: ' ACCT-ST
+              MOVE ACCT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN INPUT MAINT-REC.
+           IF (MNT-ST NOT = 0) AND (MNT-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN2 FILE: ' MNT-ST
+              MOVE MNT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT MAINT-LOG.
+           IF (LOG-ST NOT = 0) AND (LOG-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN3 FILE: ' LOG-ST
+              MOVE LOG-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ MAINT-REC.
+           IF (MNT-ST NOT = 0) AND (MNT-ST NOT = 97)
+              DISPLAY 'UNABLE TO READ4 FILE: ' MNT-ST
+              MOVE MNT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+      *PROGRAM LOGIC - APPLY ONE MAINTENANCE TRANSACTION
+       H200-PROCESS.
+           PERFORM H150-EDIT-MAINT-KEY.
+           IF MAINT-KEY-VALID
+              COMPUTE ACCT-ID = FUNCTION NUMVAL (MAINT-ID)
+              COMPUTE ACCT-CUR = FUNCTION NUMVAL (MAINT-CUR)
+              EVALUATE TRUE
+                 WHEN MAINT-ADD
+                    PERFORM H210-ADD-ACCOUNT
+                 WHEN MAINT-CHANGE
+                    PERFORM H220-CHANGE-ACCOUNT
+                 WHEN MAINT-DELETE
+                    PERFORM H230-DELETE-ACCOUNT
+                 WHEN OTHER
+                    MOVE SPACES TO WS-LOG-BEFORE-NAME
+                                    WS-LOG-BEFORE-SURN
+                                    WS-LOG-AFTER-NAME
+                                    WS-LOG-AFTER-SURN
+                    MOVE 'BAD-TRANCD' TO WS-LOG-STATUS
+                    PERFORM H290-WRITE-LOG
+              END-EVALUATE
+           ELSE
+              MOVE SPACES TO WS-LOG-BEFORE-NAME
+                              WS-LOG-BEFORE-SURN
+                              WS-LOG-AFTER-NAME
+                              WS-LOG-AFTER-SURN
+              MOVE 'BAD-KEY' TO WS-LOG-STATUS
+              PERFORM H290-WRITE-LOG
+           END-IF.
+           READ MAINT-REC.
+       H200-END. EXIT.
+      *VALIDATE MAINT-ID/MAINT-CUR ARE NUMERIC BEFORE NUMVAL IS CALLED
+       H150-EDIT-MAINT-KEY.
+           MOVE 'Y' TO MAINT-KEY-SW
+           IF MAINT-ID NOT NUMERIC
+              MOVE 'N' TO MAINT-KEY-SW
+           END-IF.
+           IF MAINT-CUR NOT NUMERIC
+              MOVE 'N' TO MAINT-KEY-SW
+           END-IF.
+       H150-END. EXIT.
+      *ADD A NEW ACCOUNT TO THE MASTER
+       H210-ADD-ACCOUNT.
+           MOVE SPACES TO WS-LOG-BEFORE-NAME WS-LOG-BEFORE-SURN
+      *    ACCT-REC is accessed I-O and its FD record area is reused
+      *    across transactions, so clear it first - otherwise FILLER
+      *    on a brand-new account can carry leftover bytes from
+      *    whatever account a prior CHANGE/DELETE last READ in here.
+           MOVE ACCT-ID       TO WS-ADD-ID
+           MOVE ACCT-CUR      TO WS-ADD-CUR
+           INITIALIZE ACCT-FIELDS
+           MOVE WS-ADD-ID     TO ACCT-ID
+           MOVE WS-ADD-CUR    TO ACCT-CUR
+           MOVE MAINT-NAME    TO ACCT-NAME
+           MOVE MAINT-SURNAME TO ACCT-SURNAME
+           MOVE ZERO          TO ACCT-BALANCE
+           MOVE MAINT-NAME    TO WS-LOG-AFTER-NAME
+           MOVE MAINT-SURNAME TO WS-LOG-AFTER-SURN
+           WRITE ACCT-FIELDS
+              INVALID KEY
+                 MOVE 'DUP-REJECT' TO WS-LOG-STATUS
+              NOT INVALID KEY
+                 MOVE 'ADDED' TO WS-LOG-STATUS
+           END-WRITE.
+           PERFORM H290-WRITE-LOG.
+       H210-END. EXIT.
+      *CHANGE AN EXISTING ACCOUNT'S NAME/SURNAME
+       H220-CHANGE-ACCOUNT.
+           READ ACCT-REC
+              INVALID KEY MOVE 'Y' TO INVALID-KEY
+              NOT INVALID KEY MOVE 'N' TO INVALID-KEY
+           END-READ.
+           IF NOT INVL-KEY
+              IF (ACCT-ST NOT = 0) AND (ACCT-ST NOT = 97)
+                 DISPLAY 'UNABLE TO READ5 FILE: ' ACCT-ST
+                 MOVE ACCT-ST TO RETURN-CODE
+                 PERFORM H999-PROGRAM-EXIT
+              END-IF
+           END-IF.
+           IF INVL-KEY
+              MOVE SPACES TO WS-LOG-BEFORE-NAME WS-LOG-BEFORE-SURN
+                              WS-LOG-AFTER-NAME  WS-LOG-AFTER-SURN
+              MOVE 'NF-REJECT' TO WS-LOG-STATUS
+           ELSE
+              MOVE ACCT-NAME    TO WS-LOG-BEFORE-NAME
+              MOVE ACCT-SURNAME TO WS-LOG-BEFORE-SURN
+              MOVE MAINT-NAME    TO ACCT-NAME
+              MOVE MAINT-SURNAME TO ACCT-SURNAME
+              MOVE MAINT-NAME    TO WS-LOG-AFTER-NAME
+              MOVE MAINT-SURNAME TO WS-LOG-AFTER-SURN
+              REWRITE ACCT-FIELDS
+                 INVALID KEY
+                    MOVE 'RW-REJECT' TO WS-LOG-STATUS
+                 NOT INVALID KEY
+                    MOVE 'CHANGED' TO WS-LOG-STATUS
+              END-REWRITE
+           END-IF.
+           PERFORM H290-WRITE-LOG.
+       H220-END. EXIT.
+      *DELETE A CLOSED ACCOUNT FROM THE MASTER
+       H230-DELETE-ACCOUNT.
+           READ ACCT-REC
+              INVALID KEY MOVE 'Y' TO INVALID-KEY
+              NOT INVALID KEY MOVE 'N' TO INVALID-KEY
+           END-READ.
+           IF NOT INVL-KEY
+              IF (ACCT-ST NOT = 0) AND (ACCT-ST NOT = 97)
+                 DISPLAY 'UNABLE TO READ5 FILE: ' ACCT-ST
+                 MOVE ACCT-ST TO RETURN-CODE
+                 PERFORM H999-PROGRAM-EXIT
+              END-IF
+           END-IF.
+           IF INVL-KEY
+              MOVE SPACES TO WS-LOG-BEFORE-NAME WS-LOG-BEFORE-SURN
+                              WS-LOG-AFTER-NAME  WS-LOG-AFTER-SURN
+              MOVE 'NF-REJECT' TO WS-LOG-STATUS
+           ELSE
+              MOVE ACCT-NAME    TO WS-LOG-BEFORE-NAME
+              MOVE ACCT-SURNAME TO WS-LOG-BEFORE-SURN
+              MOVE SPACES TO WS-LOG-AFTER-NAME WS-LOG-AFTER-SURN
+              DELETE ACCT-REC
+                 INVALID KEY
+                    MOVE 'DL-REJECT' TO WS-LOG-STATUS
+                 NOT INVALID KEY
+                    MOVE 'DELETED' TO WS-LOG-STATUS
+              END-DELETE
+           END-IF.
+           PERFORM H290-WRITE-LOG.
+       H230-END. EXIT.
+      *WRITE THE TRANSACTION'S BEFORE/AFTER VALUES TO MAINT-LOG
+       H290-WRITE-LOG.
+           INITIALIZE MAINT-LOG-REC
+           MOVE MAINT-TRANCD      TO LOG-TRANCD
+           MOVE MAINT-ID          TO LOG-ID
+           MOVE MAINT-CUR         TO LOG-CUR
+           MOVE WS-LOG-BEFORE-NAME TO LOG-BEFORE-NAME
+           MOVE WS-LOG-BEFORE-SURN TO LOG-BEFORE-SURN
+           MOVE WS-LOG-AFTER-NAME  TO LOG-AFTER-NAME
+           MOVE WS-LOG-AFTER-SURN  TO LOG-AFTER-SURN
+           MOVE WS-LOG-STATUS      TO LOG-STATUS
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+           WRITE MAINT-LOG-REC.
+       H290-END. EXIT.
+      *CLOSE I/O FILES
+       H300-CLOSE-FILES.
+           CLOSE ACCT-REC
+                 MAINT-REC
+                 MAINT-LOG.
+       H300-END. EXIT.
+      *END THE PROGRAM
+       H999-PROGRAM-EXIT.
+           PERFORM H300-CLOSE-FILES.
+           STOP RUN.
+       H999-END. EXIT.
+      *
