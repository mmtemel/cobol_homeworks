@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.    COBHW03
+       PROGRAM-ID.    COBHW03.
        AUTHOR.        Mert Musa TEMEL.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -13,6 +13,14 @@
                              STATUS       IDX-ST.
            SELECT PRINT-LINE ASSIGN TO    PRTLINE
                              STATUS       PRT-ST.
+           SELECT EXCEPT-LINE ASSIGN TO   EXCPLINE
+                             STATUS       EXC-ST.
+           SELECT RESTART-PARM ASSIGN TO  RESTPARM
+                             STATUS       RST-ST.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+                             STATUS       CHK-ST.
+           SELECT DRIVER-REJECT ASSIGN TO  DRVREJ
+                             STATUS       DRV-ST.
        DATA DIVISION.
        FILE SECTION.
       *VSAM FILE
@@ -25,7 +33,10 @@
               05 ACCT-CUR    PIC S9(03) COMP.
            03 ACCT-NAME      PIC X(15).
            03 ACCT-SURNAME   PIC X(15).
-           03 FILLER         PIC X(12) VALUE SPACES.
+      *    Account balance, carried in the currency named by
+      *    ACCT-CUR.  Added from what was previously unused FILLER.
+           03 ACCT-BALANCE   PIC S9(09)V99 COMP-3.
+           03 FILLER         PIC X(06) VALUE SPACES.
       *INDEX FILE
        FD  IDX-REC    RECORDING MODE F.
        01  IDX-FIELDS.
@@ -38,6 +49,37 @@
            05 PRT-CUR        PIC X(03).
            05 PRT-NAME       PIC X(15).
            05 PRT-SURNAME    PIC X(15).
+      *CONTROL-TOTAL TRAILER LINE, LAID OVER PRINT-REC, USED TO
+      *BALANCE THE PRTLINE DETAIL LINE COUNT AND THE ACCT-ID HASH
+      *TOTAL AGAINST THE UPSTREAM EXTRACT.
+       01  CONTROL-TOTAL-REC REDEFINES PRINT-REC.
+           05 CTL-LABEL      PIC X(20).
+           05 CTL-COUNT      PIC Z(06)9.
+           05 CTL-HASH       PIC Z(10)9.
+      *EXCEPTION FILE FOR INDEX ENTRIES WITH NO MATCHING ACCT-REC.
+       FD  EXCEPT-LINE RECORDING MODE F.
+       01  EXCEPT-REC.
+           05 EXC-ID         PIC X(05).
+           05 EXC-CUR        PIC X(03).
+           05 EXC-TIMESTAMP  PIC X(21).
+      *RESTART PARAMETER - HOW MANY IDX-REC RECORDS TO SKIP ON RESTART.
+       FD  RESTART-PARM RECORDING MODE F.
+       01  RESTART-REC.
+           05 RESTART-COUNT  PIC 9(07).
+      *CHECKPOINT LOG - POSITION/KEY WRITTEN EVERY N IDX-REC READS.
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CHECKPOINT-REC.
+           05 CHK-READ-COUNT PIC 9(07).
+           05 CHK-IDX-ID     PIC X(05).
+           05 CHK-IDX-CUR    PIC X(03).
+      *DRIVER REJECT LOG - IDX-REC ENTRIES SKIPPED BECAUSE IDX-ID
+      *OR IDX-CUR WAS NOT NUMERIC AND COULD NOT BE PASSED TO NUMVAL.
+       FD  DRIVER-REJECT RECORDING MODE F.
+       01  DRIVER-REJECT-REC.
+           05 DRV-ID         PIC X(05).
+           05 DRV-CUR        PIC X(03).
+           05 DRV-REASON     PIC X(20).
+           05 DRV-TIMESTAMP  PIC X(21).
       *INTERNAL VARIABLES.
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
@@ -52,8 +94,47 @@
            05 PRT-ST      PIC 9(02).
               88 PRT-SUCCESS  VALUE 00
                                     97.
+           05 EXC-ST      PIC 9(02).
+              88 EXC-SUCCESS  VALUE 00
+                                    97.
+           05 RST-ST      PIC 9(02).
+              88 RST-SUCCESS  VALUE 00
+                                    97.
+              88 RST-NOTFOUND VALUE 35.
+           05 CHK-ST      PIC 9(02).
+              88 CHK-SUCCESS  VALUE 00
+                                    97.
+           05 DRV-ST      PIC 9(02).
+              88 DRV-SUCCESS  VALUE 00
+                                    97.
            05 INVALID-KEY PIC X(01).
               88 INVL-KEY     VALUE 'Y'.
+      *    Set once PRINT-LINE actually opens, so H300-CLOSE-FILES
+      *    does not write the control-total trailer line against a
+      *    file that never opened on an early-abort path.
+           05 WS-PRT-OPEN-SW   PIC X(01) VALUE 'N'.
+              88 WS-PRT-IS-OPEN            VALUE 'Y'.
+      *    Set when IDX-ID/IDX-CUR fail the numeric edit below, so
+      *    the pending record is logged as a bad driver record
+      *    instead of being passed to FUNCTION NUMVAL.
+           05 WS-DRIVER-SW   PIC X(01).
+              88 DRIVER-VALID   VALUE 'Y'.
+              88 DRIVER-INVALID VALUE 'N'.
+           05 WS-DRIVER-REASON PIC X(20).
+      *    Number of IDX-REC records to skip on a restarted run,
+      *    picked up from RESTART-PARM.
+           05 WS-RESTART-COUNT      PIC 9(07) COMP VALUE 0.
+      *    Count of IDX-REC records read so far this run.
+           05 WS-READ-COUNT         PIC 9(07) COMP VALUE 0.
+      *    How often a checkpoint record is written.
+           05 WS-CHECKPOINT-INTERVAL PIC 9(05) COMP VALUE 1000.
+           05 WS-SKIP-SUB            PIC 9(07) COMP.
+      *    Control totals accumulated off every account written to
+      *    PRINT-LINE, written as a trailer line so the PRTLINE
+      *    output can be balanced against the upstream extract
+      *    without manually counting the file.
+           05 WS-CTL-RECORD-COUNT    PIC 9(07) COMP VALUE 0.
+           05 WS-CTL-HASH-TOTAL      PIC S9(11) COMP-3 VALUE 0.
        PROCEDURE DIVISION.
       *MAIN LOOOP
        0000-MAIN.
@@ -74,55 +155,229 @@
               MOVE IDX-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
-           OPEN OUTPUT PRINT-LINE.
+      *    Pick up the restart point, if any, left by a prior run
+      *    that abended partway through the IDX-REC pass - read
+      *    ahead of PRINT-LINE/EXCEPT-LINE/DRIVER-REJECT below so
+      *    each can be opened EXTEND instead of OUTPUT on a restart,
+      *    carrying forward the prior run's partial output instead
+      *    of truncating it.
+           OPEN INPUT RESTART-PARM.
+           IF RST-NOTFOUND
+              MOVE 0 TO WS-RESTART-COUNT
+           ELSE
+              IF (RST-ST NOT = 0) AND (RST-ST NOT = 97)
+                 DISPLAY 'UNABLE TO OPEN7 FILE: ' RST-ST
+                 MOVE RST-ST TO RETURN-CODE
+                 PERFORM H999-PROGRAM-EXIT
+              ELSE
+                 READ RESTART-PARM
+                 IF (RST-ST NOT = 0) AND (RST-ST NOT = 97)
+                    DISPLAY 'UNABLE TO READ6 FILE: ' RST-ST
+                    MOVE RST-ST TO RETURN-CODE
+                    PERFORM H999-PROGRAM-EXIT
+                 END-IF
+                 MOVE RESTART-COUNT TO WS-RESTART-COUNT
+                 CLOSE RESTART-PARM
+              END-IF
+           END-IF.
+           IF WS-RESTART-COUNT > 0
+              OPEN EXTEND PRINT-LINE
+           ELSE
+              OPEN OUTPUT PRINT-LINE
+           END-IF.
            IF (PRT-ST NOT = 0) AND (ACCT-ST NOT = 97)
               DISPLAY 'UNABLE TO OPEN3 FILE: ' PRT-ST
               MOVE PRT-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+           MOVE 'Y' TO WS-PRT-OPEN-SW.
+           IF WS-RESTART-COUNT > 0
+              OPEN EXTEND EXCEPT-LINE
+           ELSE
+              OPEN OUTPUT EXCEPT-LINE
+           END-IF.
+           IF (EXC-ST NOT = 0) AND (EXC-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN6 FILE: ' EXC-ST
+              MOVE EXC-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF (CHK-ST NOT = 0) AND (CHK-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN8 FILE: ' CHK-ST
+              MOVE CHK-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF WS-RESTART-COUNT > 0
+              OPEN EXTEND DRIVER-REJECT
+           ELSE
+              OPEN OUTPUT DRIVER-REJECT
+           END-IF.
+           IF (DRV-ST NOT = 0) AND (DRV-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN9 FILE: ' DRV-ST
+              MOVE DRV-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           PERFORM H110-SKIP-TO-RESTART.
            READ IDX-REC.
            IF (IDX-ST NOT = 0) AND (IDX-ST NOT = 97)
               DISPLAY 'UNABLE TO READ4 FILE: ' IDX-ST
               MOVE IDX-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
-      *    MOVE IDX-ID TO ACCT-ID.
-           COMPUTE ACCT-ID = FUNCTION NUMVAL (IDX-ID).
-           COMPUTE ACCT-CUR = FUNCTION NUMVAL (IDX-CUR).
-           READ ACCT-REC
-              INVALID KEY MOVE 'Y' TO INVALID-KEY.
-           IF INVALID-KEY NOT = 'Y'
-              IF (ACCT-ST NOT = 0) AND (ACCT-ST NOT = 97)
-                DISPLAY 'UNABLE TO READ5 FILE: ' ACCT-ST
-                MOVE ACCT-ST TO RETURN-CODE
-                PERFORM H999-PROGRAM-EXIT
+           IF NOT IDX-EOF
+              PERFORM H220-CHECK-CHECKPOINT
+              PERFORM H240-EDIT-IDX-FIELDS
+           END-IF.
+           IF (NOT IDX-EOF) AND DRIVER-VALID
+      *       MOVE IDX-ID TO ACCT-ID.
+              COMPUTE ACCT-ID = FUNCTION NUMVAL (IDX-ID)
+              COMPUTE ACCT-CUR = FUNCTION NUMVAL (IDX-CUR)
+              READ ACCT-REC
+                 INVALID KEY MOVE 'Y' TO INVALID-KEY
+              END-READ
+              IF INVALID-KEY NOT = 'Y'
+                 IF (ACCT-ST NOT = 0) AND (ACCT-ST NOT = 97)
+                    DISPLAY 'UNABLE TO READ5 FILE: ' ACCT-ST
+                    MOVE ACCT-ST TO RETURN-CODE
+                    PERFORM H999-PROGRAM-EXIT
+                 END-IF
+              END-IF
            END-IF.
        H100-END. EXIT.
+      *SKIP PAST THE RECORDS ALREADY PROCESSED BY AN EARLIER RUN.
+      *THE CHECKPOINTED RECORD ITSELF (WS-RESTART-COUNT) WAS ONLY
+      *FETCHED AND KEY-CONVERTED WHEN THE CHECKPOINT WAS WRITTEN, NOT
+      *YET LOOKED UP AGAINST ACCT-REC OR WRITTEN TO PRINT-LINE/THE
+      *EXCEPTION FILE, SO ONLY WS-RESTART-COUNT - 1 RECORDS ARE
+      *SKIPPED - THE CHECKPOINTED RECORD IS RE-READ AND REPROCESSED.
+       H110-SKIP-TO-RESTART.
+           IF WS-RESTART-COUNT > 0
+              COMPUTE WS-SKIP-SUB = WS-RESTART-COUNT - 1
+              PERFORM H115-SKIP-ONE-IDX-REC WS-SKIP-SUB TIMES
+              COMPUTE WS-READ-COUNT = WS-RESTART-COUNT - 1
+           END-IF.
+       H110-END. EXIT.
+      *DISCARD ONE IDX-REC RECORD ALREADY COVERED BY A PRIOR RUN
+       H115-SKIP-ONE-IDX-REC.
+           READ IDX-REC.
+       H115-END. EXIT.
       *PROGRAM LOGIC
        H200-PROCESS.
            INITIALIZE PRINT-REC.
-           IF INVALID-KEY NOT = 'Y'
-              MOVE ACCT-ID TO PRT-ID
-              MOVE ACCT-CUR TO PRT-CUR
-              MOVE ACCT-NAME TO PRT-NAME
-              MOVE ACCT-SURNAME TO PRT-SURNAME
-              WRITE PRINT-REC
+           IF DRIVER-INVALID
+              PERFORM H241-WRITE-DRIVER-REJECT
            ELSE
-              DISPLAY 'INVALID KEY' IDX-ID
-              INITIALIZE INVALID-KEY
+              IF INVALID-KEY NOT = 'Y'
+                 MOVE ACCT-ID TO PRT-ID
+                 MOVE ACCT-CUR TO PRT-CUR
+                 MOVE ACCT-NAME TO PRT-NAME
+                 MOVE ACCT-SURNAME TO PRT-SURNAME
+                 WRITE PRINT-REC
+                 PERFORM H250-ACCUM-CONTROL-TOTALS
+              ELSE
+                 PERFORM H210-WRITE-EXCEPTION
+                 INITIALIZE INVALID-KEY
+              END-IF
            END-IF.
            READ IDX-REC.
-      *    MOVE IDX-ID TO ACCT-ID.
-           COMPUTE ACCT-ID = FUNCTION NUMVAL (IDX-ID).
-           COMPUTE ACCT-CUR = FUNCTION NUMVAL (IDX-CUR).
-           READ ACCT-REC
-              INVALID KEY MOVE 'Y' TO INVALID-KEY.
+           IF NOT IDX-EOF
+              PERFORM H220-CHECK-CHECKPOINT
+              PERFORM H240-EDIT-IDX-FIELDS
+           END-IF.
+           IF (NOT IDX-EOF) AND DRIVER-VALID
+      *       MOVE IDX-ID TO ACCT-ID.
+              COMPUTE ACCT-ID = FUNCTION NUMVAL (IDX-ID)
+              COMPUTE ACCT-CUR = FUNCTION NUMVAL (IDX-CUR)
+              READ ACCT-REC
+                 INVALID KEY MOVE 'Y' TO INVALID-KEY
+              END-READ
+              IF INVALID-KEY NOT = 'Y'
+                 IF (ACCT-ST NOT = 0) AND (ACCT-ST NOT = 97)
+                    DISPLAY 'UNABLE TO READ5 FILE: ' ACCT-ST
+                    MOVE ACCT-ST TO RETURN-CODE
+                    PERFORM H999-PROGRAM-EXIT
+                 END-IF
+              END-IF
+           END-IF.
        H200-END. EXIT.
+      *WRITE AN UNMATCHED INDEX ENTRY TO THE EXCEPTION FILE
+       H210-WRITE-EXCEPTION.
+           INITIALIZE EXCEPT-REC
+           MOVE IDX-ID   TO EXC-ID
+           MOVE IDX-CUR  TO EXC-CUR
+           MOVE FUNCTION CURRENT-DATE TO EXC-TIMESTAMP
+           WRITE EXCEPT-REC.
+       H210-END. EXIT.
+      *BUMP THE READ COUNT AND DROP A CHECKPOINT EVERY N RECORDS
+       H220-CHECK-CHECKPOINT.
+           ADD 1 TO WS-READ-COUNT.
+           IF FUNCTION MOD(WS-READ-COUNT WS-CHECKPOINT-INTERVAL) = 0
+              PERFORM H230-WRITE-CHECKPOINT
+           END-IF.
+       H220-END. EXIT.
+      *WRITE THE CURRENT IDX-REC POSITION/KEY TO THE CHECKPOINT LOG
+       H230-WRITE-CHECKPOINT.
+           INITIALIZE CHECKPOINT-REC
+           MOVE WS-READ-COUNT TO CHK-READ-COUNT
+           MOVE IDX-ID        TO CHK-IDX-ID
+           MOVE IDX-CUR       TO CHK-IDX-CUR
+           WRITE CHECKPOINT-REC.
+       H230-END. EXIT.
+      *EDIT IDX-ID/IDX-CUR FOR NUMERIC CONTENT BEFORE EITHER IS EVER
+      *PASSED TO FUNCTION NUMVAL, SO ONE CORRUPTED OR BLANK-FILLED
+      *DRIVER RECORD CANNOT KILL THE RUN.
+       H240-EDIT-IDX-FIELDS.
+           MOVE 'Y' TO WS-DRIVER-SW
+           MOVE SPACES TO WS-DRIVER-REASON
+           IF IDX-ID NOT NUMERIC
+              MOVE 'N' TO WS-DRIVER-SW
+              MOVE 'IDX-ID NOT NUMERIC' TO WS-DRIVER-REASON
+           ELSE
+              IF IDX-CUR NOT NUMERIC
+                 MOVE 'N' TO WS-DRIVER-SW
+                 MOVE 'IDX-CUR NOT NUMERIC' TO WS-DRIVER-REASON
+              END-IF
+           END-IF.
+       H240-END. EXIT.
+      *BUMP THE CONTROL-TOTAL RECORD COUNT AND ADD THIS ACCOUNT'S
+      *ACCT-ID INTO THE HASH TOTAL FOR THE TRAILER LINE WRITTEN AT
+      *H300-CLOSE-FILES TIME.
+       H250-ACCUM-CONTROL-TOTALS.
+           ADD 1      TO WS-CTL-RECORD-COUNT
+           ADD ACCT-ID TO WS-CTL-HASH-TOTAL.
+       H250-END. EXIT.
+      *WRITE THE CONTROL-TOTAL TRAILER LINE - RECORD COUNT AND
+      *ACCT-ID HASH TOTAL - AS THE LAST LINE ON PRINT-LINE.
+       H260-WRITE-CONTROL-TOTALS.
+           INITIALIZE CONTROL-TOTAL-REC
+           MOVE 'CONTROL TOTALS'    TO CTL-LABEL
+           MOVE WS-CTL-RECORD-COUNT TO CTL-COUNT
+           MOVE WS-CTL-HASH-TOTAL   TO CTL-HASH
+           WRITE PRINT-REC.
+       H260-END. EXIT.
+      *LOG AN IDX-REC ENTRY THAT FAILED THE NUMERIC EDIT ABOVE
+       H241-WRITE-DRIVER-REJECT.
+           INITIALIZE DRIVER-REJECT-REC
+           MOVE IDX-ID             TO DRV-ID
+           MOVE IDX-CUR            TO DRV-CUR
+           MOVE WS-DRIVER-REASON   TO DRV-REASON
+           MOVE FUNCTION CURRENT-DATE TO DRV-TIMESTAMP
+           WRITE DRIVER-REJECT-REC.
+       H241-END. EXIT.
       *CLOSE I/O FILES
        H300-CLOSE-FILES.
+      *    Only write the trailer line if PRINT-LINE actually got
+      *    opened - an early abort out of H100-OPEN-FILES can reach
+      *    here before that OPEN ever runs.
+           IF WS-PRT-IS-OPEN
+              PERFORM H260-WRITE-CONTROL-TOTALS
+           END-IF.
            CLOSE ACCT-REC
                  PRINT-LINE
-                 IDX-REC.
+                 IDX-REC
+                 EXCEPT-LINE
+                 CHECKPOINT-FILE
+                 DRIVER-REJECT.
        H300-END. EXIT.
       *END THE PROGRAM
        H999-PROGRAM-EXIT.
