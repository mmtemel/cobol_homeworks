@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COBHW05.
+       AUTHOR.        Mert Musa TEMEL.
+      *This COBOL program extracts either COBHW02's or COBHW03's
+      *PRTLINE report output into a delimited CSV file with a
+      *header row, so the branch office can load it into Excel
+      *without anyone having to reformat it by hand.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MODE-PARM  ASSIGN TO    MODEPARM
+                             STATUS       MOD-ST.
+      *    PRTLINE-IN-W2 and PRTLINE-IN-W3 both ASSIGN to the same
+      *    PRTLINE dataset - only one is ever OPENed in a given run,
+      *    picked by WS-MODE, so each can carry its own fixed record
+      *    length instead of forcing one FD to cover two different
+      *    record sizes.
+           SELECT PRTLINE-IN-W2 ASSIGN TO PRTLINE
+                             STATUS       PRT-ST.
+           SELECT PRTLINE-IN-W3 ASSIGN TO PRTLINE
+                             STATUS       PRT-ST.
+           SELECT CSV-OUT    ASSIGN TO    CSVOUT
+                             ORGANIZATION LINE SEQUENTIAL
+                             STATUS       CSV-ST.
+       DATA DIVISION.
+       FILE SECTION.
+      *WHICH REPORT LAYOUT TO EXTRACT - 'W2' OR 'W3'.
+       FD  MODE-PARM   RECORDING MODE F.
+       01  MODE-REC.
+           05 MODE-CODE      PIC X(02).
+      *COBHW02'S PRTLINE REPORT LAYOUT - 55-BYTE FIXED RECORDS.
+       FD  PRTLINE-IN-W2 RECORDING MODE F.
+       01  PRTLINE-W2-REC.
+           05 W2-SEQ          PIC X(04).
+           05 W2-AD           PIC X(15).
+           05 W2-SOYAD        PIC X(15).
+           05 W2-DTAR         PIC X(08).
+           05 W2-TODAY        PIC X(08).
+           05 W2-FARK         PIC X(05).
+      *COBHW02'S SUM-LABEL/CTL-LABEL (PIC X(20)) LAND IN THESE SAME
+      *LEADING 20 BYTES OF PRINT-REC WHEN THE RECORD IS AN AGING-
+      *BUCKET SUMMARY OR CONTROL-TOTAL TRAILER LINE, NOT A DETAIL
+      *LINE - USED TO TELL THE TWO APART STRUCTURALLY BELOW INSTEAD
+      *OF GUESSING OFF WHETHER W2-SEQ LOOKS NUMERIC.
+       01  W2-LABEL-CHECK REDEFINES PRTLINE-W2-REC.
+           05 W2-LBL-TEXT     PIC X(20).
+           05 FILLER          PIC X(35).
+      *COBHW03'S PRTLINE REPORT LAYOUT - 38-BYTE FIXED RECORDS.
+       FD  PRTLINE-IN-W3 RECORDING MODE F.
+       01  PRTLINE-W3-REC.
+           05 W3-ID           PIC X(05).
+           05 W3-CUR          PIC X(03).
+           05 W3-NAME         PIC X(15).
+           05 W3-SURNAME      PIC X(15).
+      *COBHW03'S CTL-LABEL (PIC X(20)) LANDS IN THESE SAME LEADING
+      *20 BYTES OF PRINT-REC WHEN THE RECORD IS THE CONTROL-TOTAL
+      *TRAILER LINE, NOT A DETAIL LINE.
+       01  W3-LABEL-CHECK REDEFINES PRTLINE-W3-REC.
+           05 W3-LBL-TEXT     PIC X(20).
+           05 FILLER          PIC X(18).
+      *DELIMITED CSV OUTPUT.
+       FD  CSV-OUT.
+       01  CSV-REC            PIC X(80).
+      *INTERNAL VARIABLES.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 MOD-ST      PIC 9(02).
+              88 MOD-SUCCESS  VALUE 00
+                                    97.
+           05 PRT-ST      PIC 9(02).
+              88 PRT-EOF      VALUE 10.
+              88 PRT-SUCCESS  VALUE 00
+                                    97.
+           05 CSV-ST      PIC 9(02).
+              88 CSV-SUCCESS  VALUE 00
+                                    97.
+      *    Which report layout this run is extracting.
+           05 WS-MODE     PIC X(02).
+              88 WS-MODE-W2   VALUE 'W2'.
+              88 WS-MODE-W3   VALUE 'W3'.
+       PROCEDURE DIVISION.
+      *MAIN LOOP
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H150-WRITE-HEADER.
+           PERFORM H200-PROCESS UNTIL PRT-EOF.
+           PERFORM H999-PROGRAM-EXIT.
+      *OPEN FILES, PICK UP THE MODE AND CHECK STATUS
+       H100-OPEN-FILES.
+           OPEN INPUT MODE-PARM.
+           IF (MOD-ST NOT = 0) AND (MOD-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN1 FILE: ' MOD-ST
+              MOVE MOD-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ MODE-PARM.
+           IF (MOD-ST NOT = 0) AND (MOD-ST NOT = 97)
+              DISPLAY 'UNABLE TO READ2 FILE: ' MOD-ST
+              MOVE MOD-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           MOVE MODE-CODE TO WS-MODE.
+           CLOSE MODE-PARM.
+           IF (NOT WS-MODE-W2) AND (NOT WS-MODE-W3)
+              DISPLAY 'UNKNOWN EXTRACT MODE: ' WS-MODE
+              MOVE 16 TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           EVALUATE TRUE
+              WHEN WS-MODE-W2
+                 OPEN INPUT PRTLINE-IN-W2
+              WHEN WS-MODE-W3
+                 OPEN INPUT PRTLINE-IN-W3
+           END-EVALUATE.
+           IF (PRT-ST NOT = 0) AND (PRT-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN3 FILE: ' PRT-ST
+              MOVE PRT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT CSV-OUT.
+           IF (CSV-ST NOT = 0) AND (CSV-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN4 FILE: ' CSV-ST
+              MOVE CSV-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           PERFORM H160-READ-PRTLINE.
+           IF (PRT-ST NOT = 0) AND (PRT-ST NOT = 97)
+              DISPLAY 'UNABLE TO READ5 FILE: ' PRT-ST
+              MOVE PRT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+      *READ THE NEXT PRTLINE RECORD FROM WHICHEVER FILE IS OPEN
+       H160-READ-PRTLINE.
+           EVALUATE TRUE
+              WHEN WS-MODE-W2
+                 READ PRTLINE-IN-W2
+              WHEN WS-MODE-W3
+                 READ PRTLINE-IN-W3
+           END-EVALUATE.
+       H160-END. EXIT.
+      *WRITE THE HEADER ROW FOR THE SELECTED MODE
+       H150-WRITE-HEADER.
+           MOVE SPACES TO CSV-REC
+           EVALUATE TRUE
+              WHEN WS-MODE-W2
+                 STRING 'PRINT_SEQ,PRINT_AD,PRINT_SOYAD,'
+                        'PRINT_DTAR,PRINT_TODAY,PRINT_FARK'
+                        DELIMITED BY SIZE INTO CSV-REC
+              WHEN WS-MODE-W3
+                 STRING 'PRT_ID,PRT_CUR,PRT_NAME,PRT_SURNAME'
+                        DELIMITED BY SIZE INTO CSV-REC
+           END-EVALUATE.
+           WRITE CSV-REC.
+       H150-END. EXIT.
+      *CONVERT ONE PRTLINE RECORD TO A CSV ROW
+       H200-PROCESS.
+           EVALUATE TRUE
+              WHEN WS-MODE-W2
+                 PERFORM H210-BUILD-W2-LINE
+              WHEN WS-MODE-W3
+                 PERFORM H220-BUILD-W3-LINE
+           END-EVALUATE.
+           PERFORM H160-READ-PRTLINE.
+       H200-END. EXIT.
+      *BUILD A CSV ROW FROM A COBHW02-STYLE DETAIL LINE - SKIPPING
+      *THE AGING-BUCKET SUMMARY AND CONTROL-TOTAL TRAILER LINES,
+      *RECOGNIZED BY THEIR KNOWN LABEL TEXT RATHER THAN BY WHETHER
+      *W2-SEQ HAPPENS TO LOOK NUMERIC.
+       H210-BUILD-W2-LINE.
+           IF (W2-LBL-TEXT(1:5) NOT = 'AGING')
+              AND (W2-LBL-TEXT(1:7) NOT = 'CONTROL')
+              MOVE SPACES TO CSV-REC
+              STRING W2-SEQ                    DELIMITED BY SIZE
+                     ','                        DELIMITED BY SIZE
+                     FUNCTION TRIM(W2-AD)        DELIMITED BY SIZE
+                     ','                        DELIMITED BY SIZE
+                     FUNCTION TRIM(W2-SOYAD)     DELIMITED BY SIZE
+                     ','                        DELIMITED BY SIZE
+                     W2-DTAR                    DELIMITED BY SIZE
+                     ','                        DELIMITED BY SIZE
+                     W2-TODAY                   DELIMITED BY SIZE
+                     ','                        DELIMITED BY SIZE
+                     W2-FARK                    DELIMITED BY SIZE
+                     INTO CSV-REC
+              END-STRING
+              WRITE CSV-REC
+           END-IF.
+       H210-END. EXIT.
+      *BUILD A CSV ROW FROM A COBHW03-STYLE DETAIL LINE - SKIPPING
+      *THE CONTROL-TOTAL TRAILER LINE, RECOGNIZED BY ITS KNOWN LABEL
+      *TEXT RATHER THAN BY WHETHER W3-ID HAPPENS TO LOOK NUMERIC.
+       H220-BUILD-W3-LINE.
+           IF W3-LBL-TEXT(1:7) NOT = 'CONTROL'
+              MOVE SPACES TO CSV-REC
+              STRING W3-ID                      DELIMITED BY SIZE
+                     ','                        DELIMITED BY SIZE
+                     W3-CUR                     DELIMITED BY SIZE
+                     ','                        DELIMITED BY SIZE
+                     FUNCTION TRIM(W3-NAME)      DELIMITED BY SIZE
+                     ','                        DELIMITED BY SIZE
+                     FUNCTION TRIM(W3-SURNAME)   DELIMITED BY SIZE
+                     INTO CSV-REC
+              END-STRING
+              WRITE CSV-REC
+           END-IF.
+       H220-END. EXIT.
+      *CLOSE I/O FILES
+       H300-CLOSE-FILES.
+           EVALUATE TRUE
+              WHEN WS-MODE-W2
+                 CLOSE PRTLINE-IN-W2
+              WHEN WS-MODE-W3
+                 CLOSE PRTLINE-IN-W3
+           END-EVALUATE.
+           CLOSE CSV-OUT.
+       H300-END. EXIT.
+      *END THE PROGRAM
+       H999-PROGRAM-EXIT.
+           PERFORM H300-CLOSE-FILES.
+           STOP RUN.
+       H999-END. EXIT.
+      *
