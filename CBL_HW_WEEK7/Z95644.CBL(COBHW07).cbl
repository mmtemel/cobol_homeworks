@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COBHW07.
+       AUTHOR.        Mert Musa TEMEL.
+      *This COBOL program produces a currency valuation report off
+      *COBHW03's VSAM ACCT-REC, totaling ACCT-BALANCE by ACCT-CUR
+      *so currency exposure by account can be reported without any
+      *manual work against the master file.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VSM-ACCT   ASSIGN TO    ACCTVSM
+                             ORGANIZATION INDEXED
+                             ACCESS       SEQUENTIAL
+                             RECORD       VSM-KEY
+                             STATUS       VSM-ST.
+           SELECT VAL-REPORT ASSIGN TO    VALRPT
+                             STATUS       VAL-ST.
+           SELECT CUR-OVERFLOW ASSIGN TO  CUROVFL
+                             STATUS       OVF-ST.
+       DATA DIVISION.
+       FILE SECTION.
+      *COBHW03'S INDEXED ACCT-REC (VSAM), READ HERE SEQUENTIALLY.
+       FD  VSM-ACCT.
+       01  VSM-FIELDS.
+           03 VSM-KEY.
+              05 VSM-ID       PIC S9(05) COMP-3.
+              05 VSM-CUR      PIC S9(03) COMP.
+           03 VSM-NAME        PIC X(15).
+           03 VSM-SURNAME     PIC X(15).
+           03 VSM-BALANCE     PIC S9(09)V99 COMP-3.
+           03 FILLER          PIC X(06) VALUE SPACES.
+      *CURRENCY VALUATION REPORT - ONE LINE PER ACCT-CUR CODE PLUS
+      *A GRAND-TOTAL TRAILER LINE.
+       FD  VAL-REPORT RECORDING MODE F.
+       01  VAL-REC.
+           05 VAL-LABEL        PIC X(20).
+           05 VAL-CUR          PIC ----9.
+           05 VAL-COUNT        PIC Z(06)9.
+           05 VAL-TOTAL        PIC Z(10)9.99-.
+      *OVERFLOW LOG - VSM-ACCT RECORDS DROPPED BECAUSE WS-CUR-TABLE
+      *WAS ALREADY FULL AT 50 DISTINCT CURRENCIES.
+       FD  CUR-OVERFLOW RECORDING MODE F.
+       01  CUR-OVERFLOW-REC.
+           05 OVF-ID          PIC S9(05) COMP-3.
+           05 OVF-CUR         PIC S9(03) COMP.
+           05 OVF-BALANCE     PIC S9(09)V99 COMP-3.
+           05 OVF-TIMESTAMP   PIC X(21).
+      *INTERNAL VARIABLES.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 VSM-ST      PIC 9(02).
+              88 VSM-EOF      VALUE 10.
+              88 VSM-SUCCESS  VALUE 00
+                                    97.
+           05 VAL-ST      PIC 9(02).
+              88 VAL-SUCCESS  VALUE 00
+                                    97.
+           05 OVF-ST      PIC 9(02).
+              88 OVF-SUCCESS  VALUE 00
+                                    97.
+      *    Running grand totals across every currency.
+           05 WS-GRAND-COUNT        PIC 9(07) COMP VALUE 0.
+           05 WS-GRAND-TOTAL        PIC S9(11)V99 COMP-3 VALUE 0.
+      *    In-memory table of distinct currency codes seen so far,
+      *    with a running count and balance total for each.
+       01  WS-CUR-TABLE.
+           05 WS-CUR-COUNT-ENTRIES PIC 9(05) COMP VALUE 0.
+           05 WS-CUR-ENTRY OCCURS 50 TIMES
+                           INDEXED BY WS-CUR-TBL-IDX.
+              10 WS-CUR-TBL-USED  PIC X(01) VALUE 'N'.
+                 88 WS-CUR-TBL-IN-USE        VALUE 'Y'.
+              10 WS-CUR-TBL-CODE  PIC S9(03) VALUE 0.
+              10 WS-CUR-TBL-COUNT PIC 9(07) COMP VALUE 0.
+              10 WS-CUR-TBL-TOTAL PIC S9(11)V99 COMP-3 VALUE 0.
+       PROCEDURE DIVISION.
+      *MAIN LOOP
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-PROCESS UNTIL VSM-EOF.
+           PERFORM H290-WRITE-REPORT.
+           PERFORM H999-PROGRAM-EXIT.
+      *OPEN FILES AND CHECK STATUS
+       H100-OPEN-FILES.
+           OPEN INPUT VSM-ACCT.
+           IF (VSM-ST NOT = 0) AND (VSM-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN1 FILE: ' VSM-ST
+              MOVE VSM-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT VAL-REPORT.
+           IF (VAL-ST NOT = 0) AND (VAL-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN2 FILE: ' VAL-ST
+              MOVE VAL-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT CUR-OVERFLOW.
+           IF (OVF-ST NOT = 0) AND (OVF-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN4 FILE: ' OVF-ST
+              MOVE OVF-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ VSM-ACCT.
+           IF (VSM-ST NOT = 0) AND (VSM-ST NOT = 97)
+              DISPLAY 'UNABLE TO READ3 FILE: ' VSM-ST
+              MOVE VSM-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+      *ACCUMULATE ONE ACCT-REC INTO ITS CURRENCY'S TOTALS
+       H200-PROCESS.
+           PERFORM H210-FIND-OR-ADD-CURRENCY.
+           ADD 1           TO WS-GRAND-COUNT.
+           ADD VSM-BALANCE TO WS-GRAND-TOTAL.
+           READ VSM-ACCT.
+       H200-END. EXIT.
+      *LOCATE VSM-CUR'S TABLE ENTRY, ADDING A NEW ONE IF NOT FOUND
+       H210-FIND-OR-ADD-CURRENCY.
+           SET WS-CUR-TBL-IDX TO 1
+           SEARCH WS-CUR-ENTRY
+              AT END
+                 PERFORM H220-ADD-CURRENCY-ENTRY
+              WHEN WS-CUR-TBL-IN-USE(WS-CUR-TBL-IDX)
+                   AND WS-CUR-TBL-CODE(WS-CUR-TBL-IDX) = VSM-CUR
+                 ADD 1           TO WS-CUR-TBL-COUNT(WS-CUR-TBL-IDX)
+                 ADD VSM-BALANCE TO WS-CUR-TBL-TOTAL(WS-CUR-TBL-IDX)
+           END-SEARCH.
+       H210-END. EXIT.
+      *ADD A NEW CURRENCY ENTRY TO THE TABLE
+       H220-ADD-CURRENCY-ENTRY.
+           IF WS-CUR-COUNT-ENTRIES < 50
+              ADD 1 TO WS-CUR-COUNT-ENTRIES
+              MOVE 'Y'         TO WS-CUR-TBL-USED(WS-CUR-COUNT-ENTRIES)
+              MOVE VSM-CUR     TO WS-CUR-TBL-CODE(WS-CUR-COUNT-ENTRIES)
+              MOVE 1           TO WS-CUR-TBL-COUNT(WS-CUR-COUNT-ENTRIES)
+              MOVE VSM-BALANCE TO WS-CUR-TBL-TOTAL(WS-CUR-COUNT-ENTRIES)
+           ELSE
+              DISPLAY 'CURRENCY VALUATION TABLE FULL AT 50'
+              PERFORM H225-WRITE-CUR-OVERFLOW
+           END-IF.
+       H220-END. EXIT.
+      *LOG A VSM-ACCT RECORD DROPPED BECAUSE WS-CUR-TABLE WAS FULL,
+      *SO A CURRENCY BEYOND THE 50-ENTRY LIMIT IS NOT SILENTLY LEFT
+      *OUT OF THE VALUATION REPORT WITH ONLY A SYSOUT DISPLAY TO
+      *SHOW FOR IT.
+       H225-WRITE-CUR-OVERFLOW.
+           INITIALIZE CUR-OVERFLOW-REC
+           MOVE VSM-ID            TO OVF-ID
+           MOVE VSM-CUR           TO OVF-CUR
+           MOVE VSM-BALANCE       TO OVF-BALANCE
+           MOVE FUNCTION CURRENT-DATE TO OVF-TIMESTAMP
+           WRITE CUR-OVERFLOW-REC.
+       H225-END. EXIT.
+      *WRITE ONE LINE PER CURRENCY PLUS THE GRAND-TOTAL TRAILER
+       H290-WRITE-REPORT.
+           PERFORM H291-WRITE-CURRENCY-LINE
+                   VARYING WS-CUR-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-CUR-TBL-IDX > WS-CUR-COUNT-ENTRIES.
+           PERFORM H292-WRITE-GRAND-TOTAL.
+       H290-END. EXIT.
+      *WRITE ONE CURRENCY'S TOTAL LINE
+       H291-WRITE-CURRENCY-LINE.
+           INITIALIZE VAL-REC
+           MOVE 'CURRENCY TOTAL'                 TO VAL-LABEL
+           MOVE WS-CUR-TBL-CODE(WS-CUR-TBL-IDX)   TO VAL-CUR
+           MOVE WS-CUR-TBL-COUNT(WS-CUR-TBL-IDX)  TO VAL-COUNT
+           MOVE WS-CUR-TBL-TOTAL(WS-CUR-TBL-IDX)  TO VAL-TOTAL
+           WRITE VAL-REC.
+       H291-END. EXIT.
+      *WRITE THE GRAND-TOTAL TRAILER LINE
+       H292-WRITE-GRAND-TOTAL.
+           INITIALIZE VAL-REC
+           MOVE 'GRAND TOTAL'      TO VAL-LABEL
+           MOVE WS-GRAND-COUNT     TO VAL-COUNT
+           MOVE WS-GRAND-TOTAL     TO VAL-TOTAL
+           WRITE VAL-REC.
+       H292-END. EXIT.
+      *CLOSE I/O FILES
+       H300-CLOSE-FILES.
+           CLOSE VSM-ACCT
+                 VAL-REPORT
+                 CUR-OVERFLOW.
+       H300-END. EXIT.
+      *END THE PROGRAM
+       H999-PROGRAM-EXIT.
+           PERFORM H300-CLOSE-FILES.
+           STOP RUN.
+       H999-END. EXIT.
+      *
