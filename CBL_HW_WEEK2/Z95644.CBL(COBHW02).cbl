@@ -10,6 +10,8 @@
                              STATUS  PRT-ST.
            SELECT ACCT-REC   ASSIGN  ACCTREC
                              STATUS  ACCT-ST.
+           SELECT REJECT-LINE ASSIGN REJLINE
+                             STATUS  REJ-ST.
        DATA DIVISION.
        FILE SECTION.
       *    Define the structure of the PRINT-LINE file.
@@ -21,6 +23,24 @@
            05  PRINT-DTAR           PIC 9(08).
            05  PRINT-TODAY          PIC 9(08).
            05  PRINT-FARK           PIC 9(05).
+      *    Aging-bucket summary line, laid over PRINT-REC so the
+      *    bucket totals can be written to the same PRINT-LINE
+      *    report as a trailer page.
+       01  SUMMARY-REC REDEFINES PRINT-REC.
+           05  SUM-LABEL            PIC X(20).
+           05  SUM-COUNT            PIC Z(04)9.
+           05  SUM-TOTAL            PIC Z(29)9.
+      *    Control-total trailer line, also laid over PRINT-REC,
+      *    used to balance the PRTLINE detail line count and the
+      *    ACCT-SEQ hash total against the upstream extract.
+      *    CTL-COUNT is widened to Z(06)9 to match WS-CTL-RECORD-COUNT
+      *    (PIC 9(07)) without truncating on a 100,000+ record run;
+      *    CTL-HASH is narrowed to match so the trailer line still
+      *    fits PRINT-REC's 55-byte width.
+       01  CONTROL-TOTAL-REC REDEFINES PRINT-REC.
+           05  CTL-LABEL            PIC X(20).
+           05  CTL-COUNT            PIC Z(06)9.
+           05  CTL-HASH             PIC Z(27)9.
       *    Define the structure of the ACCT-REC file.
        FD  ACCT-REC RECORDING MODE F.
        01  ACCT-FIELDS.
@@ -29,6 +49,16 @@
            05  ACCT-SOYAD          PIC X(15).
            05  ACCT-DTAR           PIC 9(08).
            05  ACCT-TODAY          PIC 9(08).
+      *    Define the structure of the reject listing for
+      *    accounts with a bad or impossible ACCT-DTAR.
+       FD  REJECT-LINE RECORDING MODE F.
+       01  REJECT-REC.
+           05  REJ-SEQ             PIC X(04).
+           05  REJ-AD              PIC X(15).
+           05  REJ-SOYAD           PIC X(15).
+           05  REJ-DTAR            PIC X(08).
+           05  REJ-TODAY           PIC X(08).
+           05  REJ-REASON          PIC X(20).
       *
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
@@ -40,10 +70,70 @@
               88 ACCT-EOF                  VALUE 10.
       *       Flag indicating successful operation on ACCT-REC file.
               88 ACCT-SUCCESS              VALUE 00 97.
+           05 REJ-ST            PIC 9(02).
+      *       Flag indicating successful operation on REJECT-LINE file.
+              88 REJ-SUCCESS               VALUE 00 97.
+      *    Switch indicating whether PRINT-LINE was actually opened,
+      *    so H300-CLOSE-FILES does not write the summary/control
+      *    total trailer lines against a file that never opened on
+      *    an early-abort path.
+           05 WS-PRT-OPEN-SW    PIC X(01) VALUE 'N'.
+              88 WS-PRT-IS-OPEN            VALUE 'Y'.
       *    Intermediate variable for date calculation.
            05 WS-INT-D          PIC 9(07).
       *    Intermediate variable for date calculation.
            05 WS-INT-T          PIC 9(07).
+      *    Switch indicating whether ACCT-DTAR passed edit checks.
+           05 WS-DTAR-SW        PIC X(01).
+              88 WS-DTAR-VALID             VALUE 'Y'.
+              88 WS-DTAR-INVALID           VALUE 'N'.
+      *    Working copy of ACCT-DTAR broken into its parts
+      *    for the month/day range checks below.
+           05 WS-DTAR-EDIT      PIC 9(08).
+           05 WS-DTAR-EDIT-R REDEFINES WS-DTAR-EDIT.
+              10 WS-DTAR-CCYY   PIC 9(04).
+              10 WS-DTAR-MM     PIC 9(02).
+              10 WS-DTAR-DD     PIC 9(02).
+      *    Highest valid day number for WS-DTAR-MM, set by
+      *    H155-SET-MAX-DAY below (leap years are not accounted
+      *    for - February is always capped at 28).
+           05 WS-DTAR-MAX-DAY   PIC 9(02).
+      *    Switch indicating whether ACCT-TODAY passed edit checks.
+           05 WS-TODAY-SW       PIC X(01).
+              88 WS-TODAY-VALID            VALUE 'Y'.
+              88 WS-TODAY-INVALID          VALUE 'N'.
+      *    Working copy of ACCT-TODAY broken into its parts
+      *    for the month/day range checks below.
+           05 WS-TODAY-EDIT     PIC 9(08).
+           05 WS-TODAY-EDIT-R REDEFINES WS-TODAY-EDIT.
+              10 WS-TODAY-CCYY  PIC 9(04).
+              10 WS-TODAY-MM    PIC 9(02).
+              10 WS-TODAY-DD    PIC 9(02).
+      *    Highest valid day number for WS-TODAY-MM, set by
+      *    H157-SET-TODAY-MAX-DAY below (leap years are not
+      *    accounted for - February is always capped at 28).
+           05 WS-TODAY-MAX-DAY  PIC 9(02).
+      *    Reason code moved to the reject listing.
+           05 WS-REJECT-REASON  PIC X(20).
+      *    Aging-bucket counts and totals accumulated off
+      *    PRINT-FARK for the summary page written at the
+      *    end of the run.
+           05 WS-AGE-BUCKETS.
+              10 WS-AGE-0-30-CNT    PIC 9(05) COMP.
+              10 WS-AGE-0-30-TOT    PIC 9(09) COMP.
+              10 WS-AGE-31-60-CNT   PIC 9(05) COMP.
+              10 WS-AGE-31-60-TOT   PIC 9(09) COMP.
+              10 WS-AGE-61-90-CNT   PIC 9(05) COMP.
+              10 WS-AGE-61-90-TOT   PIC 9(09) COMP.
+              10 WS-AGE-OVER-90-CNT PIC 9(05) COMP.
+              10 WS-AGE-OVER-90-TOT PIC 9(09) COMP.
+      *    Control totals accumulated off every account written to
+      *    PRINT-LINE, written as a trailer line so the PRTLINE
+      *    output can be balanced against the upstream extract
+      *    without manually counting the file.
+           05 WS-CTL-RECORD-COUNT    PIC 9(07) COMP VALUE 0.
+           05 WS-CTL-HASH-TOTAL      PIC 9(09) COMP VALUE 0.
+           05 WS-SEQ-NUM             PIC 9(04).
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM H100-OPEN-FILES.
@@ -66,6 +156,15 @@
               MOVE PRT-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+           MOVE 'Y' TO WS-PRT-OPEN-SW.
+      *    Open the REJECT-LINE file for output.
+           OPEN OUTPUT REJECT-LINE.
+      *    Check if the file opening was successful.
+           IF (REJ-ST NOT = 0) AND (REJ-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN FILE: ' REJ-ST
+              MOVE REJ-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
       *    Read the first record from the ACCT-REC file.
            READ ACCT-REC.
       *    Check if the read operation was successful.
@@ -77,33 +176,230 @@
        H100-END. EXIT.
       *
        H200-PROCESS.
-           COMPUTE WS-INT-D = FUNCTION INTEGER-OF-DATE(ACCT-DTAR)
-      *    WS-INT-D is computed as the integer 
-      *    representation of the ACCT-DTAR date.
-           COMPUTE WS-INT-T = FUNCTION INTEGER-OF-DATE(ACCT-TODAY)
-      *    WS-INT-T is computed as the integer 
-      *    representation of the ACCT-TODAY date.
-           INITIALIZE PRINT-REC
-      *    The PRINT-REC record is initialized.
-           MOVE ACCT-SEQ       TO PRINT-SEQ
-           MOVE ACCT-AD        TO PRINT-AD
-           MOVE ACCT-SOYAD     TO PRINT-SOYAD
-           MOVE ACCT-DTAR      TO PRINT-DTAR
-           MOVE ACCT-TODAY     TO PRINT-TODAY
-      *    Data from the ACCT-REC fields is moved to 
-      *    the corresponding PRINT-REC fields.
-           COMPUTE PRINT-FARK = WS-INT-T - WS-INT-D
-      *    The date difference between ACCT-TODAY and ACCT-DTAR
-      *    is computed and stored in PRINT-FARK.
-           WRITE PRINT-REC.
-      *    The PRINT-REC is written to the output file.
+           PERFORM H150-EDIT-DTAR.
+           PERFORM H156-EDIT-TODAY.
+           IF WS-DTAR-VALID AND WS-TODAY-VALID
+              COMPUTE WS-INT-D = FUNCTION INTEGER-OF-DATE(ACCT-DTAR)
+      *       WS-INT-D is computed as the integer
+      *       representation of the ACCT-DTAR date.
+              COMPUTE WS-INT-T = FUNCTION INTEGER-OF-DATE(ACCT-TODAY)
+      *       WS-INT-T is computed as the integer
+      *       representation of the ACCT-TODAY date.
+              INITIALIZE PRINT-REC
+      *       The PRINT-REC record is initialized.
+              MOVE ACCT-SEQ       TO PRINT-SEQ
+              MOVE ACCT-AD        TO PRINT-AD
+              MOVE ACCT-SOYAD     TO PRINT-SOYAD
+              MOVE ACCT-DTAR      TO PRINT-DTAR
+              MOVE ACCT-TODAY     TO PRINT-TODAY
+      *       Data from the ACCT-REC fields is moved to
+      *       the corresponding PRINT-REC fields.
+              COMPUTE PRINT-FARK = WS-INT-T - WS-INT-D
+      *       The date difference between ACCT-TODAY and ACCT-DTAR
+      *       is computed and stored in PRINT-FARK.
+              WRITE PRINT-REC
+      *       The PRINT-REC is written to the output file.
+              PERFORM H170-ACCUM-AGE-BUCKET
+              PERFORM H180-ACCUM-CONTROL-TOTALS
+           ELSE
+              PERFORM H160-WRITE-REJECT
+           END-IF.
            READ ACCT-REC.
       *    The next ACCT-REC is read for further processing.
        H200-END. EXIT.
+      *
+      *    Validate ACCT-DTAR before it is ever passed to
+      *    FUNCTION INTEGER-OF-DATE, so a bad or blank date
+      *    coming off ACCT-REC cannot abend the run.
+       H150-EDIT-DTAR.
+           MOVE 'N' TO WS-DTAR-SW
+           MOVE SPACES TO WS-REJECT-REASON
+           IF ACCT-DTAR NOT NUMERIC
+              MOVE 'ACCT-DTAR NOT NUMERIC' TO WS-REJECT-REASON
+           ELSE
+              MOVE ACCT-DTAR TO WS-DTAR-EDIT
+              IF (WS-DTAR-MM < 01) OR (WS-DTAR-MM > 12)
+                 MOVE 'ACCT-DTAR BAD MONTH' TO WS-REJECT-REASON
+              ELSE
+                 IF (WS-DTAR-DD < 01) OR (WS-DTAR-DD > 31)
+                    MOVE 'ACCT-DTAR BAD DAY' TO WS-REJECT-REASON
+                 ELSE
+                    PERFORM H155-SET-MAX-DAY
+                    IF WS-DTAR-DD > WS-DTAR-MAX-DAY
+                       MOVE 'ACCT-DTAR BAD DAY' TO WS-REJECT-REASON
+                    ELSE
+                       MOVE 'Y' TO WS-DTAR-SW
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+       H150-END. EXIT.
+      *
+      *    Set WS-DTAR-MAX-DAY for WS-DTAR-MM, so H150-EDIT-DTAR can
+      *    catch an impossible day-for-month (e.g. 20260231) that
+      *    FUNCTION INTEGER-OF-DATE does not raise SIZE ERROR on -
+      *    it silently returns zero instead, which would otherwise
+      *    overflow the unsigned PRINT-FARK below.
+       H155-SET-MAX-DAY.
+           EVALUATE WS-DTAR-MM
+              WHEN 04
+              WHEN 06
+              WHEN 09
+              WHEN 11
+                 MOVE 30 TO WS-DTAR-MAX-DAY
+              WHEN 02
+                 MOVE 28 TO WS-DTAR-MAX-DAY
+              WHEN OTHER
+                 MOVE 31 TO WS-DTAR-MAX-DAY
+           END-EVALUATE.
+       H155-END. EXIT.
+      *
+      *    Validate ACCT-TODAY before it is ever passed to
+      *    FUNCTION INTEGER-OF-DATE, the same way H150-EDIT-DTAR
+      *    validates ACCT-DTAR - a bad or blank ACCT-TODAY would
+      *    otherwise abend the run just as readily. WS-REJECT-REASON
+      *    is only set here when ACCT-DTAR already passed its own
+      *    edit, so a DTAR failure is never overwritten by a TODAY
+      *    failure on the same record.
+       H156-EDIT-TODAY.
+           MOVE 'N' TO WS-TODAY-SW
+           IF ACCT-TODAY NOT NUMERIC
+              IF WS-DTAR-VALID
+                 MOVE 'ACCT-TODAY NOT NUMERIC' TO WS-REJECT-REASON
+              END-IF
+           ELSE
+              MOVE ACCT-TODAY TO WS-TODAY-EDIT
+              IF (WS-TODAY-MM < 01) OR (WS-TODAY-MM > 12)
+                 IF WS-DTAR-VALID
+                    MOVE 'ACCT-TODAY BAD MONTH' TO WS-REJECT-REASON
+                 END-IF
+              ELSE
+                 IF (WS-TODAY-DD < 01) OR (WS-TODAY-DD > 31)
+                    IF WS-DTAR-VALID
+                       MOVE 'ACCT-TODAY BAD DAY' TO WS-REJECT-REASON
+                    END-IF
+                 ELSE
+                    PERFORM H157-SET-TODAY-MAX-DAY
+                    IF WS-TODAY-DD > WS-TODAY-MAX-DAY
+                       IF WS-DTAR-VALID
+                          MOVE 'ACCT-TODAY BAD DAY' TO WS-REJECT-REASON
+                       END-IF
+                    ELSE
+                       MOVE 'Y' TO WS-TODAY-SW
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+       H156-END. EXIT.
+      *
+      *    Set WS-TODAY-MAX-DAY for WS-TODAY-MM, the same way
+      *    H155-SET-MAX-DAY does for WS-DTAR-MM.
+       H157-SET-TODAY-MAX-DAY.
+           EVALUATE WS-TODAY-MM
+              WHEN 04
+              WHEN 06
+              WHEN 09
+              WHEN 11
+                 MOVE 30 TO WS-TODAY-MAX-DAY
+              WHEN 02
+                 MOVE 28 TO WS-TODAY-MAX-DAY
+              WHEN OTHER
+                 MOVE 31 TO WS-TODAY-MAX-DAY
+           END-EVALUATE.
+       H157-END. EXIT.
+      *
+      *    Write the account that failed the ACCT-DTAR edit
+      *    to the reject listing instead of PRINT-LINE.
+       H160-WRITE-REJECT.
+           INITIALIZE REJECT-REC
+           MOVE ACCT-SEQ        TO REJ-SEQ
+           MOVE ACCT-AD         TO REJ-AD
+           MOVE ACCT-SOYAD      TO REJ-SOYAD
+           MOVE ACCT-DTAR       TO REJ-DTAR
+           MOVE ACCT-TODAY      TO REJ-TODAY
+           MOVE WS-REJECT-REASON TO REJ-REASON
+           WRITE REJECT-REC.
+       H160-END. EXIT.
+      *
+      *    Add the account just written to PRINT-LINE into its
+      *    0-30/31-60/61-90/90+ day aging bucket off PRINT-FARK.
+       H170-ACCUM-AGE-BUCKET.
+           EVALUATE TRUE
+              WHEN PRINT-FARK <= 30
+                 ADD 1           TO WS-AGE-0-30-CNT
+                 ADD PRINT-FARK  TO WS-AGE-0-30-TOT
+              WHEN PRINT-FARK <= 60
+                 ADD 1           TO WS-AGE-31-60-CNT
+                 ADD PRINT-FARK  TO WS-AGE-31-60-TOT
+              WHEN PRINT-FARK <= 90
+                 ADD 1           TO WS-AGE-61-90-CNT
+                 ADD PRINT-FARK  TO WS-AGE-61-90-TOT
+              WHEN OTHER
+                 ADD 1           TO WS-AGE-OVER-90-CNT
+                 ADD PRINT-FARK  TO WS-AGE-OVER-90-TOT
+           END-EVALUATE.
+       H170-END. EXIT.
+      *
+      *    Bump the control-total record count and add this
+      *    account's ACCT-SEQ into the hash total for the trailer
+      *    line written at H300-CLOSE-FILES time.
+       H180-ACCUM-CONTROL-TOTALS.
+           ADD 1 TO WS-CTL-RECORD-COUNT.
+      *    ACCT-SEQ is never edited for numeric content elsewhere in
+      *    this program, so guard the hash ADD the same way every
+      *    other numeric conversion in this change set does.
+           IF ACCT-SEQ IS NUMERIC
+              MOVE ACCT-SEQ TO WS-SEQ-NUM
+              ADD WS-SEQ-NUM TO WS-CTL-HASH-TOTAL
+           END-IF.
+       H180-END. EXIT.
+      *
+      *    Write the aging-bucket summary page as trailer lines
+      *    on PRINT-LINE, laid over PRINT-REC as SUMMARY-REC.
+       H250-WRITE-SUMMARY.
+           INITIALIZE SUMMARY-REC
+           MOVE 'AGING  0-30 DAYS'    TO SUM-LABEL
+           MOVE WS-AGE-0-30-CNT      TO SUM-COUNT
+           MOVE WS-AGE-0-30-TOT      TO SUM-TOTAL
+           WRITE PRINT-REC.
+           INITIALIZE SUMMARY-REC
+           MOVE 'AGING 31-60 DAYS'    TO SUM-LABEL
+           MOVE WS-AGE-31-60-CNT     TO SUM-COUNT
+           MOVE WS-AGE-31-60-TOT     TO SUM-TOTAL
+           WRITE PRINT-REC.
+           INITIALIZE SUMMARY-REC
+           MOVE 'AGING 61-90 DAYS'    TO SUM-LABEL
+           MOVE WS-AGE-61-90-CNT     TO SUM-COUNT
+           MOVE WS-AGE-61-90-TOT     TO SUM-TOTAL
+           WRITE PRINT-REC.
+           INITIALIZE SUMMARY-REC
+           MOVE 'AGING OVER 90 DAYS'  TO SUM-LABEL
+           MOVE WS-AGE-OVER-90-CNT   TO SUM-COUNT
+           MOVE WS-AGE-OVER-90-TOT   TO SUM-TOTAL
+           WRITE PRINT-REC.
+       H250-END. EXIT.
+      *
+      *    Write the control-total trailer line - record count and
+      *    ACCT-SEQ hash total - as the last line on PRINT-LINE.
+       H260-WRITE-CONTROL-TOTALS.
+           INITIALIZE CONTROL-TOTAL-REC
+           MOVE 'CONTROL TOTALS'     TO CTL-LABEL
+           MOVE WS-CTL-RECORD-COUNT  TO CTL-COUNT
+           MOVE WS-CTL-HASH-TOTAL    TO CTL-HASH
+           WRITE PRINT-REC.
+       H260-END. EXIT.
       *
        H300-CLOSE-FILES.
+      *    Only write the trailer lines if PRINT-LINE actually got
+      *    opened - an early abort out of H100-OPEN-FILES can reach
+      *    here before that OPEN ever runs.
+           IF WS-PRT-IS-OPEN
+              PERFORM H250-WRITE-SUMMARY
+              PERFORM H260-WRITE-CONTROL-TOTALS
+           END-IF.
            CLOSE ACCT-REC
-                 PRINT-LINE.
+                 PRINT-LINE
+                 REJECT-LINE.
        H300-END. EXIT.
       *
        H999-PROGRAM-EXIT.
