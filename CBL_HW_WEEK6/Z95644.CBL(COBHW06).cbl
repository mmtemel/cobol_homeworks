@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COBHW06.
+       AUTHOR.        Mert Musa TEMEL.
+      *This COBOL program reconciles COBHW02's sequential ACCT-REC
+      *against COBHW03's indexed ACCT-REC, matching accounts by
+      *sequence/ID and reporting name/surname mismatches plus
+      *accounts present in one file but missing from the other.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-ACCT   ASSIGN TO    ACCTSEQ
+                             STATUS       SEQ-ST.
+           SELECT VSM-ACCT   ASSIGN TO    ACCTVSM
+                             ORGANIZATION INDEXED
+                             ACCESS       SEQUENTIAL
+                             RECORD       VSM-KEY
+                             STATUS       VSM-ST.
+           SELECT MISMATCH-LINE ASSIGN TO MISMATCH
+                             STATUS       MIS-ST.
+       DATA DIVISION.
+       FILE SECTION.
+      *COBHW02'S SEQUENTIAL ACCT-REC.
+       FD  SEQ-ACCT    RECORDING MODE F.
+       01  SEQ-FIELDS.
+           05 SEQ-SEQ         PIC X(04).
+           05 SEQ-AD          PIC X(15).
+           05 SEQ-SOYAD       PIC X(15).
+           05 SEQ-DTAR        PIC 9(08).
+           05 SEQ-TODAY       PIC 9(08).
+      *COBHW03'S INDEXED ACCT-REC (VSAM).
+       FD  VSM-ACCT.
+       01  VSM-FIELDS.
+           03 VSM-KEY.
+              05 VSM-ID       PIC S9(05) COMP-3.
+              05 VSM-CUR      PIC S9(03) COMP.
+           03 VSM-NAME        PIC X(15).
+           03 VSM-SURNAME     PIC X(15).
+      *    Account balance - not used by this reconciliation, but
+      *    the layout must match COBHW03's ACCT-REC byte for byte.
+           03 VSM-BALANCE     PIC S9(09)V99 COMP-3.
+           03 FILLER          PIC X(06) VALUE SPACES.
+      *RECONCILIATION REPORT.
+       FD  MISMATCH-LINE RECORDING MODE F.
+       01  MISMATCH-REC.
+           05 MIS-TYPE         PIC X(10).
+           05 MIS-ID           PIC X(05).
+           05 MIS-SEQ-AD       PIC X(15).
+           05 MIS-SEQ-SOYAD    PIC X(15).
+           05 MIS-VSM-NAME     PIC X(15).
+           05 MIS-VSM-SURNAME  PIC X(15).
+      *INTERNAL VARIABLES.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 SEQ-ST      PIC 9(02).
+              88 SEQ-EOF      VALUE 10.
+              88 SEQ-SUCCESS  VALUE 00
+                                    97.
+           05 VSM-ST      PIC 9(02).
+              88 VSM-EOF      VALUE 10.
+              88 VSM-SUCCESS  VALUE 00
+                                    97.
+           05 MIS-ST      PIC 9(02).
+              88 MIS-SUCCESS  VALUE 00
+                                    97.
+      *    Switch indicating whether SEQ-SEQ passed its numeric edit
+      *    check before FUNCTION NUMVAL converts it to WS-SEQ-ID.
+           05 WS-SEQ-SW   PIC X(01).
+              88 WS-SEQ-VALID    VALUE 'Y'.
+              88 WS-SEQ-INVALID  VALUE 'N'.
+           05 WS-SEQ-ID   PIC S9(05).
+           05 WS-VSM-OVERFLOW PIC X(01) VALUE 'N'.
+              88 WS-VSM-TABLE-FULL VALUE 'Y'.
+      *    In-memory copy of the VSAM master, loaded in ID order so
+      *    it can be searched while the sequential file is read.
+       01  WS-VSM-TABLE.
+           05 WS-VSM-COUNT     PIC 9(05) COMP VALUE 0.
+           05 WS-VSM-ENTRY OCCURS 1 TO 2000 TIMES
+                           DEPENDING ON WS-VSM-COUNT
+                           ASCENDING KEY IS WS-VSM-TBL-ID
+                           INDEXED BY WS-VSM-IDX.
+              10 WS-VSM-TBL-ID       PIC S9(05).
+              10 WS-VSM-TBL-NAME     PIC X(15).
+              10 WS-VSM-TBL-SURNAME  PIC X(15).
+              10 WS-VSM-TBL-MATCHED  PIC X(01) VALUE 'N'.
+       PROCEDURE DIVISION.
+      *MAIN LOGIC - LOAD THE VSAM MASTER, THEN RECONCILE
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H110-LOAD-VSM-TABLE UNTIL VSM-EOF.
+           PERFORM H200-PROCESS UNTIL SEQ-EOF.
+           PERFORM H250-CHECK-UNMATCHED
+                   VARYING WS-VSM-IDX FROM 1 BY 1
+                   UNTIL WS-VSM-IDX > WS-VSM-COUNT.
+           PERFORM H999-PROGRAM-EXIT.
+      *OPEN FILES AND CHECK STATUS
+       H100-OPEN-FILES.
+           OPEN INPUT SEQ-ACCT.
+           IF (SEQ-ST NOT = 0) AND (SEQ-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN1 FILE: ' SEQ-ST
+              MOVE SEQ-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN INPUT VSM-ACCT.
+           IF (VSM-ST NOT = 0) AND (VSM-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN2 FILE: ' VSM-ST
+              MOVE VSM-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT MISMATCH-LINE.
+           IF (MIS-ST NOT = 0) AND (MIS-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN3 FILE: ' MIS-ST
+              MOVE MIS-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ SEQ-ACCT.
+           IF (SEQ-ST NOT = 0) AND (SEQ-ST NOT = 97)
+              DISPLAY 'UNABLE TO READ4 FILE: ' SEQ-ST
+              MOVE SEQ-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ VSM-ACCT.
+           IF (VSM-ST NOT = 0) AND (VSM-ST NOT = 97)
+              DISPLAY 'UNABLE TO READ5 FILE: ' VSM-ST
+              MOVE VSM-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+      *LOAD ONE VSAM MASTER RECORD INTO THE IN-MEMORY TABLE
+       H110-LOAD-VSM-TABLE.
+           IF WS-VSM-COUNT < 2000
+              ADD 1 TO WS-VSM-COUNT
+              MOVE VSM-ID      TO WS-VSM-TBL-ID(WS-VSM-COUNT)
+              MOVE VSM-NAME    TO WS-VSM-TBL-NAME(WS-VSM-COUNT)
+              MOVE VSM-SURNAME TO WS-VSM-TBL-SURNAME(WS-VSM-COUNT)
+              MOVE 'N'         TO WS-VSM-TBL-MATCHED(WS-VSM-COUNT)
+           ELSE
+              IF NOT WS-VSM-TABLE-FULL
+                 DISPLAY 'VSAM RECONCILIATION TABLE FULL AT 2000'
+                 MOVE 'Y' TO WS-VSM-OVERFLOW
+              END-IF
+              PERFORM H115-WRITE-VSM-OVERFLOW
+           END-IF.
+           READ VSM-ACCT.
+       H110-END. EXIT.
+      *LOG A VSAM RECORD THAT COULD NOT BE LOADED BECAUSE THE
+      *IN-MEMORY TABLE IS ALREADY AT ITS 2000-ROW LIMIT - WITHOUT
+      *THIS, THE ACCOUNT NEVER GETS RECONCILED AND NOTHING BUT THE
+      *SYSOUT DISPLAY ABOVE SAYS SO.
+       H115-WRITE-VSM-OVERFLOW.
+           INITIALIZE MISMATCH-REC
+           MOVE 'VSM-SKIP'  TO MIS-TYPE
+           MOVE VSM-ID      TO MIS-ID
+           MOVE VSM-NAME    TO MIS-VSM-NAME
+           MOVE VSM-SURNAME TO MIS-VSM-SURNAME
+           WRITE MISMATCH-REC.
+       H115-END. EXIT.
+      *RECONCILE ONE SEQUENTIAL ACCT-REC AGAINST THE VSAM TABLE
+       H200-PROCESS.
+           PERFORM H150-EDIT-SEQ.
+           IF WS-SEQ-VALID
+              COMPUTE WS-SEQ-ID = FUNCTION NUMVAL(SEQ-SEQ)
+              SEARCH ALL WS-VSM-ENTRY
+                 AT END
+                    PERFORM H260-WRITE-MISSING-IN-VSM
+                 WHEN WS-VSM-TBL-ID(WS-VSM-IDX) = WS-SEQ-ID
+                    MOVE 'Y' TO WS-VSM-TBL-MATCHED(WS-VSM-IDX)
+                    IF (SEQ-AD NOT = WS-VSM-TBL-NAME(WS-VSM-IDX))
+                       OR (SEQ-SOYAD NOT =
+                           WS-VSM-TBL-SURNAME(WS-VSM-IDX))
+                       PERFORM H270-WRITE-MISMATCH
+                    END-IF
+              END-SEARCH
+           ELSE
+              PERFORM H260-WRITE-MISSING-IN-VSM
+           END-IF.
+           READ SEQ-ACCT.
+       H200-END. EXIT.
+      *VALIDATE SEQ-SEQ BEFORE FUNCTION NUMVAL IS CALLED
+       H150-EDIT-SEQ.
+           IF SEQ-SEQ IS NUMERIC
+              MOVE 'Y' TO WS-SEQ-SW
+           ELSE
+              MOVE 'N' TO WS-SEQ-SW
+           END-IF.
+       H150-END. EXIT.
+      *MARK ANY VSAM ENTRY NEVER MATCHED BY A SEQUENTIAL RECORD
+       H250-CHECK-UNMATCHED.
+           IF WS-VSM-TBL-MATCHED(WS-VSM-IDX) = 'N'
+              PERFORM H280-WRITE-MISSING-IN-SEQ
+           END-IF.
+       H250-END. EXIT.
+      *WRITE AN ACCOUNT PRESENT IN THE SEQUENTIAL FILE BUT NOT VSAM
+       H260-WRITE-MISSING-IN-VSM.
+           INITIALIZE MISMATCH-REC
+           MOVE 'NO-VSAM'  TO MIS-TYPE
+           MOVE SEQ-SEQ    TO MIS-ID
+           MOVE SEQ-AD     TO MIS-SEQ-AD
+           MOVE SEQ-SOYAD  TO MIS-SEQ-SOYAD
+           WRITE MISMATCH-REC.
+       H260-END. EXIT.
+      *WRITE A NAME/SURNAME MISMATCH BETWEEN THE TWO FILES
+       H270-WRITE-MISMATCH.
+           INITIALIZE MISMATCH-REC
+           MOVE 'MISMATCH'  TO MIS-TYPE
+           MOVE SEQ-SEQ     TO MIS-ID
+           MOVE SEQ-AD      TO MIS-SEQ-AD
+           MOVE SEQ-SOYAD   TO MIS-SEQ-SOYAD
+           MOVE WS-VSM-TBL-NAME(WS-VSM-IDX)    TO MIS-VSM-NAME
+           MOVE WS-VSM-TBL-SURNAME(WS-VSM-IDX) TO MIS-VSM-SURNAME
+           WRITE MISMATCH-REC.
+       H270-END. EXIT.
+      *WRITE AN ACCOUNT PRESENT IN VSAM BUT NOT THE SEQUENTIAL FILE
+       H280-WRITE-MISSING-IN-SEQ.
+           INITIALIZE MISMATCH-REC
+           MOVE 'NO-SEQ'    TO MIS-TYPE
+           MOVE WS-VSM-TBL-ID(WS-VSM-IDX)       TO MIS-ID
+           MOVE WS-VSM-TBL-NAME(WS-VSM-IDX)     TO MIS-VSM-NAME
+           MOVE WS-VSM-TBL-SURNAME(WS-VSM-IDX)  TO MIS-VSM-SURNAME
+           WRITE MISMATCH-REC.
+       H280-END. EXIT.
+      *CLOSE I/O FILES
+       H300-CLOSE-FILES.
+           CLOSE SEQ-ACCT
+                 VSM-ACCT
+                 MISMATCH-LINE.
+       H300-END. EXIT.
+      *END THE PROGRAM
+       H999-PROGRAM-EXIT.
+           PERFORM H300-CLOSE-FILES.
+           STOP RUN.
+       H999-END. EXIT.
+      *
